@@ -0,0 +1,13 @@
+           SELECT TENNISCOURTS ASSIGN TO "indexed.dat"
+               FILE STATUS IS FILE-CHECK-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROW-ID-IDX
+               ALTERNATE RECORD KEY IS REGION-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LIGHTS-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLUBHOUSE-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS BENCHES-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FENCE-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS PRACTICE-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS BACKWALL-IDX WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CONDITION-IDX WITH DUPLICATES.
