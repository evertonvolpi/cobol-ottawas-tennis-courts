@@ -0,0 +1,19 @@
+      *    RECORD LAYOUT FOR OTTAWATENNISCOURTS.DAT
+      *    (WRITTEN BY PROCESSCSV, READ BY LOADINDEX/RECONCILE)
+       01  PR-RECORD.
+           05  ROW-ID               PIC 999.
+           05  PARK-ID              PIC ZZZ9999BBB.
+           05  REGION               PIC A(13).
+           05  PARK-NAME            PIC A(62).
+           05  PARK-ADDRESS         PIC A(51).
+           05  TOTAL-COURTS         PIC Z9BBB.
+           05  INDOOR-COURTS        PIC Z9BBB.
+           05  OUTDOOR-COURTS       PIC Z9BBBBBBBB.
+           05  LIGHTS               PIC A(9).
+           05  CLUBHOUSE            PIC A(9).
+           05  BENCHES              PIC A(9).
+           05  FENCE                PIC A(9).
+           05  PRACTICE-COURT       PIC A(9).
+           05  BACKWALL             PIC A(9).
+           05  CONDITION-CODE       PIC X(6).
+           05  LAST-INSPECTED-DATE  PIC 9(8).
