@@ -0,0 +1,26 @@
+      *    RECORD LAYOUT FOR INDEXED.DAT
+      *    (WRITTEN BY LOADINDEX, READ BY READINDEX/RECONCILE/MAINTCOURT)
+       01  TENNISCOURTSIDX.
+           88  ENDOFFILE            VALUE HIGH-VALUES.
+           05  ROW-ID-IDX           PIC 9(3).
+           05  PARK-ID-IDX          PIC X(10).
+           05  REGION-IDX           PIC A(13).
+           05  PARK-NAME-IDX        PIC A(62).
+           05  PARK-ADDRESS-IDX     PIC A(51).
+           05  TOTAL-COURTS-IDX     PIC X(5).
+           05  TOTAL-COURTS-IDX-N   REDEFINES TOTAL-COURTS-IDX
+                                    PIC Z9BBB.
+           05  INDOOR-COURTS-IDX    PIC X(5).
+           05  INDOOR-COURTS-IDX-N  REDEFINES INDOOR-COURTS-IDX
+                                    PIC Z9BBB.
+           05  OUTDOOR-COURTS-IDX   PIC X(10).
+           05  OUTDOOR-COURTS-IDX-N REDEFINES OUTDOOR-COURTS-IDX
+                                    PIC Z9BBBBBBBB.
+           05  LIGHTS-IDX           PIC X(9).
+           05  CLUBHOUSE-IDX        PIC X(9).
+           05  BENCHES-IDX          PIC X(9).
+           05  FENCE-IDX            PIC X(9).
+           05  PRACTICE-IDX         PIC X(9).
+           05  BACKWALL-IDX         PIC X(9).
+           05  CONDITION-IDX        PIC X(6).
+           05  INSPECTED-IDX        PIC X(8).
