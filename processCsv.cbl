@@ -13,41 +13,54 @@
            FILE STATUS IS OUTPUT-FILE-CHECK-KEY
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT EXCEPRPT ASSIGN TO "ottawaTennisCourtsExceptions.rpt"
+           FILE STATUS IS EXCEP-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "processCsvCheckpoint.dat"
+           FILE STATUS IS CHECKPOINT-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD TENNISCOURTS.
 	   01 INPUTDETAILS.
            88 ENDOFFILE VALUE HIGH-VALUES.
            02 DETAILS  	 PIC X(145).
-		
+
        FD PRTENNISCOURTS.
-       01 PR-RECORD.
-	       05  ROW-ID               PIC 999.
-           05  PARK-ID              PIC ZZZ9999BBB.
-           05  REGION               PIC A(13).
-		   05  PARK-NAME            PIC A(62).
-           05  PARK-ADDRESS         PIC A(51).
-		   05  TOTAL-COURTS         PIC Z9BBB.
-		   05  INDOOR-COURTS        PIC Z9BBB.
-		   05  OUTDOOR-COURTS       PIC Z9BBBBBBBB.
-		   05  LIGHTS               PIC A(9).
-		   05  CLUBHOUSE            PIC A(9).
-		   05  BENCHES              PIC A(9).
-		   05  FENCE                PIC A(9).
-		   05  PRACTICE-COURT       PIC A(9).
-		   05  BACKWALL             PIC A(9).
-
-       WORKING-STORAGE SECTION.   
+           COPY "prrecord.cpy".
+
+       FD EXCEPRPT.
+       01  EXCEP-RECORD.
+           05  EXCEP-LINE-NO       PIC ZZZZ9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  EXCEP-REASON        PIC X(40).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  EXCEP-RAW-DATA      PIC X(100).
+
+       FD CHECKPOINTFILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LINE     PIC 9(5).
+           05  CHECKPOINT-VALID-COUNT  PIC 9(5).
+           05  CHECKPOINT-REJECT-COUNT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
 	       05  FILLER  PIC X(27) VALUE 
 		       'WORKING STORAGE STARTS HERE'.		
-	       05  WS-ROW-ID            PIC 9(3).
+	       05  WS-ROW-ID-TXT        PIC X(3).
+           05  WS-ROW-ID            PIC 9(3).
+           05  WS-PARK-ID-TXT       PIC X(4).
            05  WS-PARK-ID           PIC 9(4).
 		   05  WS-PARK-NAME         PIC A(59).
            05  WS-PARK-ADDRESS      PIC A(48).
            05  WS-REGION            PIC A(10).
+		   05  WS-TOTAL-COURTS-TXT  PIC X(2).
 		   05  WS-TOTAL-COURTS      PIC 9(2).
+		   05  WS-INDOOR-COURTS-TXT PIC X(2).
 		   05  WS-INDOOR-COURTS     PIC 9(2).
+		   05  WS-OUTDOOR-COURTS-TXT PIC X(2).
 		   05  WS-OUTDOOR-COURTS    PIC 9(2).
 		   05  WS-LIGHTS            PIC X(7).
 		   05  WS-CLUBHOUSE         PIC X(7).
@@ -59,51 +72,138 @@
 
        01  WS-WORK-AREAS.
            05  INPUT-FILE-CHECK-KEY   PIC X(2).
-           05  OUTPUT-FILE-CHECK-KEY  PIC X(2).	   
+           05  OUTPUT-FILE-CHECK-KEY  PIC X(2).
+           05  EXCEP-FILE-CHECK-KEY   PIC X(2).
+           05  CHECKPOINT-FILE-CHECK-KEY PIC X(2).
+           05  WS-LINE-NUMBER         PIC 9(5) VALUE ZEROES.
+           05  WS-RESTART-LINE        PIC 9(5) VALUE ZEROES.
+           05  WS-SKIP-COUNT          PIC 9(5) VALUE ZEROES.
+           05  WS-VALID-COUNT         PIC 9(5) VALUE ZEROES.
+           05  WS-REJECT-COUNT        PIC 9(5) VALUE ZEROES.
+           05  WS-REJECT-REASON       PIC X(40).
+           05  WS-ROW-STATUS          PIC X    VALUE 'V'.
+               88 VALID-ROW           VALUE 'V'.
+               88 INVALID-ROW         VALUE 'I'.
+           05  WS-CHECK-FIELD         PIC X(10).
+           05  WS-CHECK-LEN           PIC 99.
+           05  WS-CHECK-RESULT        PIC X    VALUE 'Y'.
+               88 CHECK-NUMERIC-OK    VALUE 'Y'.
 
        PROCEDURE DIVISION.
        
 	   0100-BEGIN.
-		    
+
+           PERFORM 0110-CHECK-RESTART THRU 0110-END.
+
 		   OPEN INPUT TENNISCOURTS.
-		   OPEN OUTPUT PRTENNISCOURTS.
 
-           IF INPUT-FILE-CHECK-KEY NOT= "00" 
+           IF WS-RESTART-LINE > ZEROES
+               DISPLAY "PROCESSCSV: RESTARTING AFTER LINE ",
+                   WS-RESTART-LINE
+               OPEN EXTEND PRTENNISCOURTS
+               IF OUTPUT-FILE-CHECK-KEY NOT= "00"
+                   DISPLAY "Non-zero file status: ",
+                       OUTPUT-FILE-CHECK-KEY
+                   GO TO 0300-STOP-RUN
+               END-IF
+               OPEN EXTEND EXCEPRPT
+               IF EXCEP-FILE-CHECK-KEY NOT= "00"
+                   DISPLAY "Non-zero file status: ",
+                       EXCEP-FILE-CHECK-KEY
+                   GO TO 0300-STOP-RUN
+               END-IF
+               MOVE WS-RESTART-LINE TO WS-LINE-NUMBER
+               PERFORM 0120-SKIP-RESTART-LINE THRU 0120-END
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-LINE
+                      OR ENDOFFILE
+           ELSE
+               OPEN OUTPUT PRTENNISCOURTS
+               OPEN OUTPUT EXCEPRPT
+           END-IF.
+
+           IF INPUT-FILE-CHECK-KEY NOT= "00"
                DISPLAY "Non-zero file status: ", INPUT-FILE-CHECK-KEY
                GO TO 0300-STOP-RUN
            END-IF.
-	
+
 		   READ TENNISCOURTS
 		     AT END SET ENDOFFILE TO TRUE
 		     END-READ.
-		  		   
-           PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		 
+
+           PERFORM 0200-PROCESS-RECORDS THRU 0200-END UNTIL ENDOFFILE.
+
 		   PERFORM 0300-STOP-RUN.
-	   
+
+       0110-CHECK-RESTART.
+
+           MOVE ZEROES TO WS-RESTART-LINE.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHECKPOINT-FILE-CHECK-KEY = "00"
+               READ CHECKPOINTFILE
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-FILE-CHECK-KEY = "00"
+                   MOVE CHECKPOINT-LINE TO WS-RESTART-LINE
+                   IF WS-RESTART-LINE > ZEROES
+                       MOVE CHECKPOINT-VALID-COUNT  TO WS-VALID-COUNT
+                       MOVE CHECKPOINT-REJECT-COUNT TO WS-REJECT-COUNT
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       0110-END.
+
+       0120-SKIP-RESTART-LINE.
+
+		   READ TENNISCOURTS
+		     AT END SET ENDOFFILE TO TRUE
+		     END-READ.
+
+       0120-END.
+
 	   0200-PROCESS-RECORDS.
-	       
+
+		   ADD 1 TO WS-LINE-NUMBER.
+
 		   PERFORM VARYING STRINGEND FROM 146 BY -1
                UNTIL DETAILS(STRINGEND:1) NOT = SPACE
 		   END-PERFORM.
-			  
+
            UNSTRING INPUTDETAILS(1:STRINGEND) DELIMITED BY ","
-               INTO WS-ROW-ID         
-                    WS-PARK-ID        
-		            WS-PARK-NAME      
-                    WS-PARK-ADDRESS    
-                    WS-REGION    
-		            WS-TOTAL-COURTS   
-		            WS-INDOOR-COURTS  
-		            WS-OUTDOOR-COURTS 
-		            WS-LIGHTS         
-		            WS-CLUBHOUSE      
-		            WS-BENCHES        
-		            WS-FENCE          
-		            WS-PRACTICE-COURT 
+               INTO WS-ROW-ID-TXT
+                    WS-PARK-ID-TXT
+		            WS-PARK-NAME
+                    WS-PARK-ADDRESS
+                    WS-REGION
+		            WS-TOTAL-COURTS-TXT
+		            WS-INDOOR-COURTS-TXT
+		            WS-OUTDOOR-COURTS-TXT
+		            WS-LIGHTS
+		            WS-CLUBHOUSE
+		            WS-BENCHES
+		            WS-FENCE
+		            WS-PRACTICE-COURT
 		            WS-BACKWALL
            END-UNSTRING.
 
+           PERFORM 0210-VALIDATE-RECORD THRU 0210-END.
+
+           IF INVALID-ROW
+               PERFORM 0220-WRITE-EXCEPTION THRU 0220-END
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 0230-CHECKPOINT-CHECK THRU 0230-END
+               GO TO 0200-READ-NEXT
+           END-IF.
+
+           ADD 1 TO WS-VALID-COUNT.
+
+           MOVE WS-ROW-ID-TXT        TO WS-ROW-ID.
+           MOVE WS-PARK-ID-TXT       TO WS-PARK-ID.
+           MOVE WS-TOTAL-COURTS-TXT  TO WS-TOTAL-COURTS.
+           MOVE WS-INDOOR-COURTS-TXT TO WS-INDOOR-COURTS.
+           MOVE WS-OUTDOOR-COURTS-TXT TO WS-OUTDOOR-COURTS.
            MOVE WS-ROW-ID            TO ROW-ID.
 		   MOVE WS-PARK-ID           TO PARK-ID.
            MOVE WS-PARK-NAME         TO PARK-NAME.
@@ -136,19 +236,161 @@
               MOVE 'Y' TO BACKWALL
            ELSE MOVE 'N' TO BACKWALL
            END-IF.
-		
+
+           MOVE SPACES TO CONDITION-CODE.
+           MOVE ZEROES TO LAST-INSPECTED-DATE.
+
 		   WRITE PR-RECORD
            END-WRITE.
-		   
-           READ TENNISCOURTS 
+
+           PERFORM 0230-CHECKPOINT-CHECK THRU 0230-END.
+
+	   0200-READ-NEXT.
+
+           READ TENNISCOURTS
                AT END SET ENDOFFILE TO TRUE
 		   END-READ.
-	   
+
 	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE TENNISCOURTS, PRTENNISCOURTS.		
+
+	   0210-VALIDATE-RECORD.
+
+           SET VALID-ROW TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           MOVE SPACES TO WS-CHECK-FIELD.
+           MOVE WS-ROW-ID-TXT TO WS-CHECK-FIELD.
+           PERFORM 0212-VALIDATE-NUMERIC-TXT THRU 0212-END.
+           IF NOT CHECK-NUMERIC-OK
+               SET INVALID-ROW TO TRUE
+               MOVE 'ROW ID NOT NUMERIC' TO WS-REJECT-REASON
+           END-IF.
+
+           IF VALID-ROW
+               MOVE SPACES TO WS-CHECK-FIELD
+               MOVE WS-PARK-ID-TXT TO WS-CHECK-FIELD
+               PERFORM 0212-VALIDATE-NUMERIC-TXT THRU 0212-END
+               IF NOT CHECK-NUMERIC-OK
+                   SET INVALID-ROW TO TRUE
+                   MOVE 'PARK ID NOT POPULATED/NUMERIC' TO
+                        WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-ROW
+               MOVE SPACES TO WS-CHECK-FIELD
+               MOVE WS-TOTAL-COURTS-TXT TO WS-CHECK-FIELD
+               PERFORM 0212-VALIDATE-NUMERIC-TXT THRU 0212-END
+               IF NOT CHECK-NUMERIC-OK
+                   SET INVALID-ROW TO TRUE
+                   MOVE 'TOTAL COURTS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-ROW
+               MOVE SPACES TO WS-CHECK-FIELD
+               MOVE WS-INDOOR-COURTS-TXT TO WS-CHECK-FIELD
+               PERFORM 0212-VALIDATE-NUMERIC-TXT THRU 0212-END
+               IF NOT CHECK-NUMERIC-OK
+                   SET INVALID-ROW TO TRUE
+                   MOVE 'INDOOR COURTS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF VALID-ROW
+               MOVE SPACES TO WS-CHECK-FIELD
+               MOVE WS-OUTDOOR-COURTS-TXT TO WS-CHECK-FIELD
+               PERFORM 0212-VALIDATE-NUMERIC-TXT THRU 0212-END
+               IF NOT CHECK-NUMERIC-OK
+                   SET INVALID-ROW TO TRUE
+                   MOVE 'OUTDOOR COURTS NOT NUMERIC' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+	   0210-END.
+
+	   0212-VALIDATE-NUMERIC-TXT.
+
+           MOVE 'Y' TO WS-CHECK-RESULT.
+           PERFORM VARYING WS-CHECK-LEN FROM 10 BY -1
+               UNTIL WS-CHECK-LEN = 0
+                  OR WS-CHECK-FIELD(WS-CHECK-LEN:1) NOT = SPACE
+           END-PERFORM.
+
+           IF WS-CHECK-LEN = 0
+               MOVE 'N' TO WS-CHECK-RESULT
+           ELSE
+               IF WS-CHECK-FIELD(1:WS-CHECK-LEN) NOT NUMERIC
+                   MOVE 'N' TO WS-CHECK-RESULT
+               END-IF
+           END-IF.
+
+	   0212-END.
+
+	   0220-WRITE-EXCEPTION.
+
+           MOVE SPACES TO EXCEP-RECORD.
+           MOVE WS-LINE-NUMBER TO EXCEP-LINE-NO.
+           MOVE WS-REJECT-REASON TO EXCEP-REASON.
+           MOVE INPUTDETAILS TO EXCEP-RAW-DATA.
+           WRITE EXCEP-RECORD.
+
+	   0220-END.
+
+       0230-CHECKPOINT-CHECK.
+
+           PERFORM 0235-WRITE-CHECKPOINT THRU 0235-END.
+
+       0230-END.
+
+       0235-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINTFILE.
+           IF CHECKPOINT-FILE-CHECK-KEY NOT= "00"
+               DISPLAY "PROCESSCSV: UNABLE TO OPEN CHECKPOINT FILE, ",
+                   "STATUS ", CHECKPOINT-FILE-CHECK-KEY
+               CLOSE TENNISCOURTS, PRTENNISCOURTS, EXCEPRPT
+               STOP RUN
+           END-IF.
+
+           MOVE WS-LINE-NUMBER  TO CHECKPOINT-LINE.
+           MOVE WS-VALID-COUNT  TO CHECKPOINT-VALID-COUNT.
+           MOVE WS-REJECT-COUNT TO CHECKPOINT-REJECT-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           IF CHECKPOINT-FILE-CHECK-KEY NOT= "00"
+               DISPLAY "PROCESSCSV: UNABLE TO WRITE CHECKPOINT, ",
+                   "STATUS ", CHECKPOINT-FILE-CHECK-KEY
+               CLOSE CHECKPOINTFILE
+               CLOSE TENNISCOURTS, PRTENNISCOURTS, EXCEPRPT
+               STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINTFILE.
+
+       0235-END.
+
+	   0300-STOP-RUN.
+
+           MOVE SPACES TO EXCEP-RECORD.
+           MOVE ZEROES TO EXCEP-LINE-NO.
+           MOVE 'SUMMARY - VALID/REJECTED ROWS FOLLOW' TO EXCEP-REASON.
+           WRITE EXCEP-RECORD.
+           MOVE SPACES TO EXCEP-RECORD.
+           MOVE WS-VALID-COUNT TO EXCEP-LINE-NO.
+           MOVE 'ROWS LOADED SUCCESSFULLY' TO EXCEP-REASON.
+           WRITE EXCEP-RECORD.
+           MOVE SPACES TO EXCEP-RECORD.
+           MOVE WS-REJECT-COUNT TO EXCEP-LINE-NO.
+           MOVE 'ROWS REJECTED' TO EXCEP-REASON.
+           WRITE EXCEP-RECORD.
+
+           DISPLAY 'PROCESSCSV: ROWS LOADED   - ', WS-VALID-COUNT.
+           DISPLAY 'PROCESSCSV: ROWS REJECTED - ', WS-REJECT-COUNT.
+
+           MOVE ZEROES TO WS-LINE-NUMBER.
+           PERFORM 0235-WRITE-CHECKPOINT THRU 0235-END.
+
+           CLOSE TENNISCOURTS, PRTENNISCOURTS, EXCEPRPT.
            STOP RUN.
-           
+
        END PROGRAM PROCESSCSV.
