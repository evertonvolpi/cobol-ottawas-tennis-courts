@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOADINDEX.
+       AUTHOR. EVERTON VOLPI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT PRTENNISCOURTS ASSIGN TO "ottawaTennisCourts.dat"
+           FILE STATUS IS INPUT-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY "tcidxsel.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD PRTENNISCOURTS.
+           COPY "prrecord.cpy".
+
+	   FD TENNISCOURTS.
+           COPY "tcidxrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+	          'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  INPUT-FILE-CHECK-KEY   PIC X(2).
+           05  FILE-CHECK-KEY         PIC X(2).
+               88 RECORDFOUND         VALUE "00".
+           05  ENDOFINPUT             PIC X VALUE 'N'.
+               88 END-OF-INPUT        VALUE 'Y'.
+           05  WS-LOADED-COUNT        PIC 9(5) VALUE ZEROES.
+           05  WS-REWRITE-COUNT       PIC 9(5) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+	   0100-BEGIN.
+
+		   OPEN INPUT PRTENNISCOURTS.
+
+           IF INPUT-FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ", INPUT-FILE-CHECK-KEY
+               GO TO 0900-STOP-RUN
+           END-IF.
+
+           OPEN I-O TENNISCOURTS.
+           IF FILE-CHECK-KEY = "35"
+               CLOSE TENNISCOURTS
+               OPEN OUTPUT TENNISCOURTS
+           END-IF.
+
+           IF FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ", FILE-CHECK-KEY
+               GO TO 0900-STOP-RUN
+           END-IF.
+
+	       READ PRTENNISCOURTS
+	         AT END SET END-OF-INPUT TO TRUE
+	       END-READ.
+
+           PERFORM 0200-LOAD-RECORD THRU 0200-END
+               UNTIL END-OF-INPUT.
+
+           DISPLAY "LOADINDEX: RECORDS LOADED   - ", WS-LOADED-COUNT.
+           DISPLAY "LOADINDEX: RECORDS REPLACED - ", WS-REWRITE-COUNT.
+
+           PERFORM 0900-STOP-RUN.
+
+	   0200-LOAD-RECORD.
+
+           MOVE PR-RECORD TO TENNISCOURTSIDX.
+
+           WRITE TENNISCOURTSIDX
+             INVALID KEY
+                REWRITE TENNISCOURTSIDX
+                  INVALID KEY
+                     DISPLAY "LOADINDEX: UNABLE TO WRITE ROW ", ROW-ID
+                  NOT INVALID KEY
+                     ADD 1 TO WS-REWRITE-COUNT
+                END-REWRITE
+             NOT INVALID KEY
+                ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+
+	       READ PRTENNISCOURTS
+	         AT END SET END-OF-INPUT TO TRUE
+	       END-READ.
+
+	   0200-END.
+
+	   0900-STOP-RUN.
+
+           CLOSE PRTENNISCOURTS, TENNISCOURTS.
+           STOP RUN.
+
+       END PROGRAM LOADINDEX.
