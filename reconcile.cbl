@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       AUTHOR. EVERTON VOLPI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT PRTENNISCOURTS ASSIGN TO "ottawaTennisCourts.dat"
+           FILE STATUS IS INPUT-FILE-CHECK-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY "tcidxsel.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD PRTENNISCOURTS.
+           COPY "prrecord.cpy".
+
+	   FD TENNISCOURTS.
+           COPY "tcidxrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+	          'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  INPUT-FILE-CHECK-KEY   PIC X(2).
+           05  FILE-CHECK-KEY         PIC X(2).
+               88 RECORDFOUND         VALUE "00".
+           05  ENDOFINPUT             PIC X VALUE 'N'.
+               88 END-OF-INPUT        VALUE 'Y'.
+           05  ENDOFINDEX             PIC X VALUE 'N'.
+               88 END-OF-INDEX        VALUE 'Y'.
+           05  WS-MATCH-COUNT         PIC 9(5) VALUE ZEROES.
+           05  WS-MISMATCH-COUNT      PIC 9(5) VALUE ZEROES.
+           05  WS-CSV-ONLY-COUNT      PIC 9(5) VALUE ZEROES.
+           05  WS-INDEX-ONLY-COUNT    PIC 9(5) VALUE ZEROES.
+           05  WS-SEEN-SUB            PIC 9(3).
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-FLAG  OCCURS 999 TIMES PIC X VALUE 'N'.
+               88 SEEN                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+	   0100-BEGIN.
+
+		   OPEN INPUT PRTENNISCOURTS.
+
+           IF INPUT-FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ", INPUT-FILE-CHECK-KEY
+               GO TO 0900-STOP-RUN
+           END-IF.
+
+           OPEN INPUT TENNISCOURTS.
+           IF FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ", FILE-CHECK-KEY
+               GO TO 0900-STOP-RUN
+           END-IF.
+
+	       READ PRTENNISCOURTS
+	         AT END SET END-OF-INPUT TO TRUE
+	       END-READ.
+
+           PERFORM 0200-COMPARE-RECORD THRU 0200-END
+               UNTIL END-OF-INPUT.
+
+           PERFORM 0300-FIND-INDEX-ONLY THRU 0300-END.
+
+           DISPLAY "RECONCILE: ROWS MATCHING          - ",
+               WS-MATCH-COUNT.
+           DISPLAY "RECONCILE: ROWS WITH FIELD DIFFS  - ",
+               WS-MISMATCH-COUNT.
+           DISPLAY "RECONCILE: ROWS ONLY IN CSV       - ",
+               WS-CSV-ONLY-COUNT.
+           DISPLAY "RECONCILE: ROWS ONLY IN INDEX     - ",
+               WS-INDEX-ONLY-COUNT.
+
+           PERFORM 0900-STOP-RUN.
+
+	   0200-COMPARE-RECORD.
+
+           MOVE ROW-ID TO ROW-ID-IDX.
+           READ TENNISCOURTS
+             KEY IS ROW-ID-IDX
+             INVALID KEY
+                DISPLAY "RECONCILE: ROW ", ROW-ID,
+                   " IN CSV, MISSING FROM INDEX"
+                ADD 1 TO WS-CSV-ONLY-COUNT
+             NOT INVALID KEY
+                IF ROW-ID > 0
+                    MOVE 'Y' TO WS-SEEN-FLAG(ROW-ID)
+                END-IF
+                PERFORM 0210-COMPARE-FIELDS THRU 0210-END
+           END-READ.
+
+	       READ PRTENNISCOURTS
+	         AT END SET END-OF-INPUT TO TRUE
+	       END-READ.
+
+	   0200-END.
+
+	   0210-COMPARE-FIELDS.
+
+           IF PARK-NAME NOT = PARK-NAME-IDX
+               OR TOTAL-COURTS NOT = TOTAL-COURTS-IDX-N
+               OR LIGHTS NOT = LIGHTS-IDX
+               OR CLUBHOUSE NOT = CLUBHOUSE-IDX
+               OR BENCHES NOT = BENCHES-IDX
+               OR FENCE NOT = FENCE-IDX
+               OR PRACTICE-COURT NOT = PRACTICE-IDX
+               OR BACKWALL NOT = BACKWALL-IDX
+               DISPLAY "RECONCILE: ROW ", ROW-ID,
+                  " DIFFERS BETWEEN CSV AND INDEX"
+               ADD 1 TO WS-MISMATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
+
+	   0210-END.
+
+	   0300-FIND-INDEX-ONLY.
+
+           MOVE ZEROES TO ROW-ID-IDX.
+           READ TENNISCOURTS
+             KEY IS ROW-ID-IDX
+             END-READ.
+
+           PERFORM 0310-INDEX-READ-NEXT THRU 0310-END
+               UNTIL END-OF-INDEX.
+
+	   0300-END.
+
+	   0310-INDEX-READ-NEXT.
+
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET END-OF-INDEX TO TRUE
+           END-READ.
+
+           IF RECORDFOUND
+               MOVE ROW-ID-IDX TO WS-SEEN-SUB
+               IF WS-SEEN-SUB > 0
+                   IF NOT SEEN(WS-SEEN-SUB)
+                       DISPLAY "RECONCILE: ROW ", ROW-ID-IDX,
+                          " IN INDEX, MISSING FROM CSV"
+                       ADD 1 TO WS-INDEX-ONLY-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+	   0310-END.
+
+	   0900-STOP-RUN.
+
+           CLOSE PRTENNISCOURTS, TENNISCOURTS.
+           STOP RUN.
+
+       END PROGRAM RECONCILE.
