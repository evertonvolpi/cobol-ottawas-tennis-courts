@@ -5,40 +5,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-	   
-	   SELECT TENNISCOURTS ASSIGN TO "indexed.dat"
-        FILE STATUS IS FILE-CHECK-KEY
-        ORGANIZATION IS INDEXED
-        ACCESS MODE IS DYNAMIC
-        RECORD KEY IS ROW-ID-IDX 
-        ALTERNATE RECORD KEY IS REGION-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS LIGHTS-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS CLUBHOUSE-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS BENCHES-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS FENCE-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS PRACTICE-IDX WITH DUPLICATES
-        ALTERNATE RECORD KEY IS BACKWALL-IDX WITH DUPLICATES.
-		       
+
+           COPY "tcidxsel.cpy".
+
+           SELECT EXPORTFILE ASSIGN TO DYNAMIC EXP-FILENAME
+               FILE STATUS IS EXPORT-FILE-CHECK-KEY
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD TENNISCOURTS.
-	   01 TENNISCOURTSIDX.
-	       88 ENDOFFILE            VALUE HIGH-VALUES.
-           05 ROW-ID-IDX           PIC 9(3).
-           05 PARK-ID-IDX          PIC X(10).
-           05 REGION-IDX           PIC A(13).
-           05 PARK-NAME-IDX        PIC A(62).
-           05 PARK-ADDRESS-IDX     PIC A(51).
-           05 TOTAL-COURTS-IDX     PIC X(5).
-           05 INDOOR-COURTS-IDX    PIC X(5).
-           05 OUTDOOR-COURTS-IDX   PIC X(10).
-           05 LIGHTS-IDX           PIC X(9).
-           05 CLUBHOUSE-IDX        PIC X(9).
-           05 BENCHES-IDX          PIC X(9).
-           05 FENCE-IDX            PIC X(9).
-           05 PRACTICE-IDX         PIC X(9).
-           05 BACKWALL-IDX         PIC X(9).
-		
+           COPY "tcidxrec.cpy".
+
+	   FD EXPORTFILE.
+       01  EXPORT-RECORD               PIC X(300).
+
        WORKING-STORAGE SECTION.
        01  WS-WORKING-STORAGE.
            05 FILLER               PIC X(27) VALUE 
@@ -48,7 +29,7 @@
 	       05  FILE-CHECK-KEY      PIC X(2).
 		       88 RECORDFOUND      VALUE "00".
 			   
-		   05  READTYPE            PIC 9.
+		   05  READTYPE            PIC 99.
 		       88 ROW-ID-KEY       VALUE 1.
 		       88 REGION-KEY       VALUE 2.
                88 LIGHTS-KEY       VALUE 3.
@@ -58,12 +39,51 @@
                88 PRACTICE-KEY     VALUE 7.
                88 BACKWALL-KEY     VALUE 8.
                88 ALL-KEY          VALUE 9.
+               88 COMBINED-KEY     VALUE 10.
+               88 NAME-ADDR-KEY    VALUE 11.
+               88 CONDITION-KEY    VALUE 12.
+               88 OVERDUE-KEY      VALUE 13.
 
            05 REGION-CHOICE        PIC A.
+           05 CONDITION-CHOICE     PIC A.
+           05 WS-CONDITION         PIC X(6).
+           05 WS-CUTOFF-FIELD      PIC X(8).
+           05 WS-CUTOFF-DATE       PIC X(8).
            05 MENU-CHOICE          PIC A.
            05 WS-REGION            PIC X(13).
            05 WS-FOUND             PIC 999 VALUE ZEROES.
-       
+
+           05 WS-COMBINE-MODE      PIC X.
+               88 COMBINE-AND      VALUE 'A'.
+               88 COMBINE-OR       VALUE 'O'.
+           05 WS-WANT-LIGHTS       PIC X.
+               88 WANT-LIGHTS      VALUE 'Y'.
+           05 WS-WANT-CLUB         PIC X.
+               88 WANT-CLUB        VALUE 'Y'.
+           05 WS-WANT-BENCHES      PIC X.
+               88 WANT-BENCHES     VALUE 'Y'.
+           05 WS-WANT-FENCE        PIC X.
+               88 WANT-FENCE       VALUE 'Y'.
+           05 WS-WANT-PRACTICE     PIC X.
+               88 WANT-PRACTICE    VALUE 'Y'.
+           05 WS-WANT-BACKWALL     PIC X.
+               88 WANT-BACKWALL    VALUE 'Y'.
+           05 WS-COMBINED-RESULT   PIC X.
+               88 COMBINED-MATCH   VALUE 'Y'.
+
+           05 WS-SEARCH-TEXT       PIC X(30).
+           05 WS-SEARCH-LEN        PIC 99.
+           05 WS-MATCH-COUNT       PIC 99.
+
+           05 EXP-FILENAME         PIC X(30).
+           05 EXPORT-FILE-CHECK-KEY PIC X(2).
+           05 WS-EXPORT-DATE       PIC 9(8).
+           05 WS-EXPORT-LINE       PIC X(300).
+           05 WS-EXPORT-MODE       PIC X.
+               88 EXPORT-ON        VALUE 'Y'.
+           05 WS-EXPORT-OPENED     PIC X VALUE 'N'.
+               88 EXPORT-OPENED    VALUE 'Y'.
+
        01  BLANK-LINE.
            05 FILLER       PIC X(200) VALUE SPACES.
 
@@ -82,6 +102,8 @@
            05 FILLER       PIC X(9)  VALUE 'FENCE'.
            05 FILLER       PIC X(8)  VALUE 'PRACT.'.
            05 FILLER       PIC X(8)  VALUE 'BACKWALL'.
+           05 FILLER       PIC X(9)  VALUE 'CONDITION'.
+           05 FILLER       PIC X(10) VALUE 'INSPECTED'.
 
        01  TITLE-LINE.
            05 FILLER       PIC X(15)  VALUE '---------------'.
@@ -107,10 +129,21 @@
            DISPLAY 'HAS/HAVE FENCE            ENTER 6'.
            DISPLAY 'HAS/HAVE PRACTICE COURT   ENTER 7'.
            DISPLAY 'HAS/HAVE BACKWALL         ENTER 8'.
-           DISPLAY 'ALL ENTRIES               ENTER 9'.			  
+           DISPLAY 'ALL ENTRIES               ENTER 9'.
+           DISPLAY 'COMBINED AMENITY SEARCH   ENTER 10'.
+           DISPLAY 'PARK NAME/ADDRESS SEARCH  ENTER 11'.
+           DISPLAY 'COURT CONDITION SEARCH    ENTER 12'.
+           DISPLAY 'POOR OR OVERDUE INSPECTION ENTER 13'.
 		   ACCEPT READTYPE.
-		   
-		   IF ROW-ID-KEY 
+
+           DISPLAY 'EXPORT RESULTS TO CSV?    (Y/N): '
+              WITH NO ADVANCING.
+           ACCEPT WS-EXPORT-MODE.
+           IF EXPORT-ON AND NOT EXPORT-OPENED
+               PERFORM 0395-OPEN-EXPORT THRU 0395-END
+           END-IF.
+
+		   IF ROW-ID-KEY
 		      DISPLAY "ENTER ROW ID (3 DIGITS): " 
 			    WITH NO ADVANCING		    
 			  ACCEPT ROW-ID-IDX
@@ -165,7 +198,7 @@
               END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
               PERFORM 0200-REGION-READ-NEXT THRU 0200-END
                    UNTIL ENDOFFILE
@@ -182,7 +215,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0220-LIGHT-READ-NEXT THRU 0220-END
                    UNTIL ENDOFFILE
@@ -199,7 +232,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0240-CLUB-READ-NEXT THRU 0240-END
                    UNTIL ENDOFFILE
@@ -216,7 +249,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0260-BENCHES-READ-NEXT THRU 0260-END
                    UNTIL ENDOFFILE
@@ -233,7 +266,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0280-FENCE-READ-NEXT THRU 0280-END
                    UNTIL ENDOFFILE
@@ -250,7 +283,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0300-PRACTICE-READ-NEXT THRU 0300-END
                    UNTIL ENDOFFILE
@@ -267,7 +300,7 @@
 			  END-READ
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = 1
                PERFORM 0320-BACKWALL-READ-NEXT THRU 0320-END
                    UNTIL ENDOFFILE
@@ -276,24 +309,142 @@
            END-IF.
            
            IF ALL-KEY
-               READ TENNISCOURTS 
+               READ TENNISCOURTS
                  KEY IS ROW-ID-IDX
                  END-READ
                  DISPLAY TITLE-LINE
                  DISPLAY HEADING-LINE
                  COMPUTE WS-FOUND = 0
-               PERFORM 0350-READ-ALL THRU 0350-END 
+               PERFORM 0350-READ-ALL THRU 0350-END
                   UNTIL ENDOFFILE
                MOVE WS-FOUND TO FOUND
                DISPLAY FOOTER-LINE
            END-IF.
 
+           IF COMBINED-KEY
+              DISPLAY 'INCLUDE LIGHTS?          (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-LIGHTS
+              DISPLAY 'INCLUDE CLUBHOUSE?       (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-CLUB
+              DISPLAY 'INCLUDE BENCHES?         (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-BENCHES
+              DISPLAY 'INCLUDE FENCE?           (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-FENCE
+              DISPLAY 'INCLUDE PRACTICE COURT?  (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-PRACTICE
+              DISPLAY 'INCLUDE BACKWALL?        (Y/N): '
+                 WITH NO ADVANCING
+              ACCEPT WS-WANT-BACKWALL
+              DISPLAY 'MATCH ALL SELECTED (AND)  ENTER A'
+              DISPLAY 'MATCH ANY SELECTED (OR)   ENTER O'
+              ACCEPT WS-COMBINE-MODE
+
+              READ TENNISCOURTS
+                KEY IS ROW-ID-IDX
+                END-READ
+                DISPLAY TITLE-LINE
+                DISPLAY HEADING-LINE
+                COMPUTE WS-FOUND = 0
+              PERFORM 0360-COMBINED-READ-NEXT THRU 0360-END
+                 UNTIL ENDOFFILE
+              MOVE WS-FOUND TO FOUND
+              DISPLAY FOOTER-LINE
+           END-IF.
+
+           IF NAME-ADDR-KEY
+              MOVE SPACES TO WS-SEARCH-TEXT
+              DISPLAY 'ENTER PARK NAME/ADDRESS (PARTIAL OK): '
+                 WITH NO ADVANCING
+              ACCEPT WS-SEARCH-TEXT
+              PERFORM VARYING WS-SEARCH-LEN FROM 30 BY -1
+                  UNTIL WS-SEARCH-LEN = 0
+                     OR WS-SEARCH-TEXT(WS-SEARCH-LEN:1) NOT = SPACE
+              END-PERFORM
+
+              READ TENNISCOURTS
+                KEY IS ROW-ID-IDX
+                END-READ
+                DISPLAY TITLE-LINE
+                DISPLAY HEADING-LINE
+                COMPUTE WS-FOUND = 0
+              IF WS-SEARCH-LEN > 0
+                  PERFORM 0380-NAME-ADDR-READ-NEXT THRU 0380-END
+                     UNTIL ENDOFFILE
+              END-IF
+              MOVE WS-FOUND TO FOUND
+              DISPLAY FOOTER-LINE
+           END-IF.
+
+           IF CONDITION-KEY
+              DISPLAY 'GOOD             ENTER G'
+              DISPLAY 'FAIR             ENTER F'
+              DISPLAY 'POOR             ENTER P'
+              DISPLAY 'CLOSED           ENTER L'
+              DISPLAY 'NOT YET INSPECTED  ENTER U'
+              ACCEPT CONDITION-CHOICE
+              EVALUATE CONDITION-CHOICE
+                  WHEN 'G'
+                     MOVE 'GOOD'   TO CONDITION-IDX
+                  WHEN 'F'
+                     MOVE 'FAIR'   TO CONDITION-IDX
+                  WHEN 'P'
+                     MOVE 'POOR'   TO CONDITION-IDX
+                  WHEN 'L'
+                     MOVE 'CLOSED' TO CONDITION-IDX
+                  WHEN 'U'
+                     MOVE SPACES   TO CONDITION-IDX
+              END-EVALUATE
+              MOVE CONDITION-IDX TO WS-CONDITION
+              READ TENNISCOURTS
+                KEY IS CONDITION-IDX
+                INVALID KEY DISPLAY "STATUS: ", FILE-CHECK-KEY
+              END-READ
+               DISPLAY TITLE-LINE
+               DISPLAY HEADING-LINE
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
+               COMPUTE WS-FOUND = 1
+              PERFORM 0330-CONDITION-READ-NEXT THRU 0330-END
+                   UNTIL ENDOFFILE
+              MOVE WS-FOUND TO FOUND
+              DISPLAY FOOTER-LINE
+           END-IF.
+
+           IF OVERDUE-KEY
+              DISPLAY 'ENTER INSPECTION CUTOFF DATE YYYYMMDD '
+              DISPLAY '(BLANK = TODAY, COURTS INSPECTED BEFORE '
+              DISPLAY 'THAT DATE OR NEVER INSPECTED ARE OVERDUE): '
+                 WITH NO ADVANCING
+              MOVE SPACES TO WS-CUTOFF-FIELD
+              ACCEPT WS-CUTOFF-FIELD
+              IF WS-CUTOFF-FIELD = SPACES
+                 ACCEPT WS-CUTOFF-DATE FROM DATE YYYYMMDD
+              ELSE
+                 MOVE WS-CUTOFF-FIELD TO WS-CUTOFF-DATE
+              END-IF
+
+              READ TENNISCOURTS
+                KEY IS ROW-ID-IDX
+                END-READ
+                DISPLAY TITLE-LINE
+                DISPLAY HEADING-LINE
+                COMPUTE WS-FOUND = 0
+              PERFORM 0385-OVERDUE-READ-NEXT THRU 0385-END
+                 UNTIL ENDOFFILE
+              MOVE WS-FOUND TO FOUND
+              DISPLAY FOOTER-LINE
+           END-IF.
+
 		   IF RECORDFOUND
                COMPUTE WS-FOUND = 1
                MOVE WS-FOUND TO FOUND
                DISPLAY TITLE-LINE
                DISPLAY HEADING-LINE
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                DISPLAY FOOTER-LINE
 		   END-IF.
 
@@ -306,7 +457,7 @@
              AT END SET ENDOFFILE TO TRUE
             END-READ. 		  
            IF REGION-IDX = WS-REGION
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.        
        0200-END.
@@ -316,7 +467,7 @@
              AT END SET ENDOFFILE TO TRUE
             END-READ. 		  
            IF LIGHTS-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0220-END.
@@ -326,7 +477,7 @@
              AT END SET ENDOFFILE TO TRUE
             END-READ. 		  
            IF CLUBHOUSE-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0240-END.
@@ -336,7 +487,7 @@
              AT END SET ENDOFFILE TO TRUE
             END-READ. 		  
            IF BENCHES-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0260-END.
@@ -346,7 +497,7 @@
              AT END SET ENDOFFILE TO TRUE
             END-READ. 		  
            IF FENCE-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0280-END.
@@ -356,7 +507,7 @@
              AT END SET ENDOFFILE TO TRUE
            END-READ. 		  
            IF PRACTICE-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0300-END.
@@ -366,21 +517,185 @@
              AT END SET ENDOFFILE TO TRUE
            END-READ. 		  
            IF BACKWALL-IDX = 'Y'
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.
        0320-END.
 
+       0330-CONDITION-READ-NEXT.
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF CONDITION-IDX = WS-CONDITION
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
+               COMPUTE WS-FOUND = WS-FOUND + 1
+           END-IF.
+       0330-END.
+
+       0385-OVERDUE-READ-NEXT.
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+            END-READ.
+           IF RECORDFOUND
+              IF CONDITION-IDX = 'POOR'
+                 OR INSPECTED-IDX = ZEROES
+                 OR INSPECTED-IDX < WS-CUTOFF-DATE
+                 PERFORM 0390-DISPLAY-RECORD THRU 0390-END
+                 COMPUTE WS-FOUND = WS-FOUND + 1
+              END-IF
+           END-IF.
+       0385-END.
+
        0350-READ-ALL.
            READ TENNISCOURTS NEXT RECORD
              AT END SET ENDOFFILE TO TRUE
            END-READ. 		  
            IF RECORDFOUND 
-			   DISPLAY TENNISCOURTSIDX
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
                COMPUTE WS-FOUND = WS-FOUND + 1
            END-IF.        
        0350-END.
 
+       0360-COMBINED-READ-NEXT.
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           IF NOT ENDOFFILE
+               PERFORM 0370-COMBINED-MATCH THRU 0370-END
+               IF COMBINED-MATCH
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
+                   COMPUTE WS-FOUND = WS-FOUND + 1
+               END-IF
+           END-IF.
+       0360-END.
+
+       0370-COMBINED-MATCH.
+           IF COMBINE-AND
+               MOVE 'Y' TO WS-COMBINED-RESULT
+               IF WANT-LIGHTS AND LIGHTS-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-CLUB AND CLUBHOUSE-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-BENCHES AND BENCHES-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-FENCE AND FENCE-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-PRACTICE AND PRACTICE-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-BACKWALL AND BACKWALL-IDX NOT = 'Y'
+                   MOVE 'N' TO WS-COMBINED-RESULT
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-COMBINED-RESULT
+               IF WANT-LIGHTS AND LIGHTS-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-CLUB AND CLUBHOUSE-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-BENCHES AND BENCHES-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-FENCE AND FENCE-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-PRACTICE AND PRACTICE-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+               IF WANT-BACKWALL AND BACKWALL-IDX = 'Y'
+                   MOVE 'Y' TO WS-COMBINED-RESULT
+               END-IF
+           END-IF.
+       0370-END.
+
+       0380-NAME-ADDR-READ-NEXT.
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+           IF NOT ENDOFFILE
+               MOVE ZERO TO WS-MATCH-COUNT
+               INSPECT PARK-NAME-IDX TALLYING WS-MATCH-COUNT
+                   FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+               IF WS-MATCH-COUNT = 0
+                   INSPECT PARK-ADDRESS-IDX TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+               END-IF
+               IF WS-MATCH-COUNT > 0
+			   PERFORM 0390-DISPLAY-RECORD THRU 0390-END
+                   COMPUTE WS-FOUND = WS-FOUND + 1
+               END-IF
+           END-IF.
+       0380-END.
+
+       0390-DISPLAY-RECORD.
+           DISPLAY TENNISCOURTSIDX.
+           IF EXPORT-ON
+               PERFORM 0392-WRITE-EXPORT-LINE THRU 0392-END
+           END-IF.
+       0390-END.
+
+       0392-WRITE-EXPORT-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           STRING ROW-ID-IDX         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  PARK-ID-IDX        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  REGION-IDX         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  PARK-NAME-IDX      DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  PARK-ADDRESS-IDX   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  TOTAL-COURTS-IDX   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INDOOR-COURTS-IDX  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  OUTDOOR-COURTS-IDX DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  LIGHTS-IDX         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CLUBHOUSE-IDX      DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  BENCHES-IDX        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  FENCE-IDX          DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  PRACTICE-IDX       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  BACKWALL-IDX       DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  CONDITION-IDX      DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  INSPECTED-IDX      DELIMITED BY SIZE
+             INTO WS-EXPORT-LINE
+           END-STRING.
+           MOVE WS-EXPORT-LINE TO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+       0392-END.
+
+       0395-OPEN-EXPORT.
+           ACCEPT WS-EXPORT-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO EXP-FILENAME.
+           STRING 'TennisCourtsExport' DELIMITED BY SIZE
+                  WS-EXPORT-DATE       DELIMITED BY SIZE
+                  '.csv'               DELIMITED BY SIZE
+             INTO EXP-FILENAME
+           END-STRING.
+           OPEN OUTPUT EXPORTFILE.
+           IF EXPORT-FILE-CHECK-KEY = "00"
+               SET EXPORT-OPENED TO TRUE
+           ELSE
+               DISPLAY 'UNABLE TO OPEN EXPORT FILE, STATUS: ',
+                  EXPORT-FILE-CHECK-KEY
+               MOVE 'N' TO WS-EXPORT-MODE
+           END-IF.
+       0395-END.
+
        0400-MENU.
            DISPLAY BLANK-LINE.
            DISPLAY 'NEW SEARCH    ENTER N'.
@@ -396,8 +711,11 @@
        0400-END.   
 	 
 	   9000-END-PROGRAM.
-           CLOSE TENNISCOURTS.    	   
-		                 
+           CLOSE TENNISCOURTS.
+           IF EXPORT-OPENED
+               CLOSE EXPORTFILE
+           END-IF.
+
            STOP RUN.
            
           END PROGRAM READINDEX.
