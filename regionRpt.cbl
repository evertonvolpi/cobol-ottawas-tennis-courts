@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGIONRPT.
+       AUTHOR. EVERTON VOLPI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           COPY "tcidxsel.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD TENNISCOURTS.
+           COPY "tcidxrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+	          'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+               88 RECORDFOUND      VALUE "00".
+           05  WS-SUB              PIC 99.
+           05  WS-TARGET-REGION    PIC A(13).
+           05  WS-PARK-COUNT       PIC 9(3).
+           05  WS-TOTAL-SUM        PIC 9(5).
+           05  WS-INDOOR-SUM       PIC 9(5).
+           05  WS-OUTDOOR-SUM      PIC 9(5).
+           05  WS-CONV-NUM         PIC 9(4).
+           05  WS-GRAND-PARKS      PIC 9(4) VALUE ZEROES.
+           05  WS-GRAND-TOTAL      PIC 9(5) VALUE ZEROES.
+           05  WS-GRAND-INDOOR     PIC 9(5) VALUE ZEROES.
+           05  WS-GRAND-OUTDOOR    PIC 9(5) VALUE ZEROES.
+
+       01  WS-REGION-TABLE.
+           05  FILLER    PIC A(13) VALUE 'Cumberland'.
+           05  FILLER    PIC A(13) VALUE 'Gloucester'.
+           05  FILLER    PIC A(13) VALUE 'Goulbourn'.
+           05  FILLER    PIC A(13) VALUE 'Kanata'.
+           05  FILLER    PIC A(13) VALUE 'Nepean'.
+           05  FILLER    PIC A(13) VALUE 'Osgoode'.
+           05  FILLER    PIC A(13) VALUE 'Ottawa'.
+           05  FILLER    PIC A(13) VALUE 'Rideau'.
+           05  FILLER    PIC A(13) VALUE 'Rockcliffe'.
+           05  FILLER    PIC A(13) VALUE 'Vanier'.
+           05  FILLER    PIC A(13) VALUE 'West Carle'.
+       01  WS-REGION-TABLE-R REDEFINES WS-REGION-TABLE.
+           05  WS-REGION-NAME OCCURS 11 TIMES PIC A(13).
+
+       01  RPT-TITLE-LINE.
+           05 FILLER       PIC X(15)  VALUE '---------------'.
+           05 FILLER       PIC X(5)   VALUE SPACES.
+           05 FILLER       PIC X(35)  VALUE
+              'CITY OF OTTAWA - COURTS BY REGION'.
+           05 FILLER       PIC X(5)   VALUE SPACES.
+           05 FILLER       PIC X(15)  VALUE '---------------'.
+
+       01  RPT-HEADING-LINE.
+           05 FILLER       PIC X(15)  VALUE 'REGION'.
+           05 FILLER       PIC X(8)   VALUE 'PARKS'.
+           05 FILLER       PIC X(8)   VALUE 'TOTAL'.
+           05 FILLER       PIC X(8)   VALUE 'INDOOR'.
+           05 FILLER       PIC X(8)   VALUE 'OUTDOOR'.
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-REGION       PIC A(15).
+           05 RPT-PARKS        PIC ZZZ9.
+           05 FILLER           PIC X(4)   VALUE SPACES.
+           05 RPT-TOTAL        PIC ZZZZ9.
+           05 FILLER           PIC X(3)   VALUE SPACES.
+           05 RPT-INDOOR       PIC ZZZZ9.
+           05 FILLER           PIC X(3)   VALUE SPACES.
+           05 RPT-OUTDOOR      PIC ZZZZ9.
+
+       01  RPT-GRAND-LINE.
+           05 FILLER           PIC A(15)  VALUE 'GRAND TOTAL'.
+           05 RPT-G-PARKS      PIC ZZZ9.
+           05 FILLER           PIC X(4)   VALUE SPACES.
+           05 RPT-G-TOTAL      PIC ZZZZ9.
+           05 FILLER           PIC X(3)   VALUE SPACES.
+           05 RPT-G-INDOOR     PIC ZZZZ9.
+           05 FILLER           PIC X(3)   VALUE SPACES.
+           05 RPT-G-OUTDOOR    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+	   0100-BEGIN.
+
+		   OPEN INPUT TENNISCOURTS.
+
+           DISPLAY RPT-TITLE-LINE.
+           DISPLAY RPT-HEADING-LINE.
+
+           PERFORM 0200-REGION-TOTAL THRU 0200-END
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 11.
+
+           MOVE WS-GRAND-PARKS   TO RPT-G-PARKS.
+           MOVE WS-GRAND-TOTAL   TO RPT-G-TOTAL.
+           MOVE WS-GRAND-INDOOR  TO RPT-G-INDOOR.
+           MOVE WS-GRAND-OUTDOOR TO RPT-G-OUTDOOR.
+           DISPLAY RPT-GRAND-LINE.
+
+           PERFORM 0900-STOP-RUN.
+
+	   0200-REGION-TOTAL.
+
+           MOVE ZEROES TO WS-PARK-COUNT WS-TOTAL-SUM WS-INDOOR-SUM
+                           WS-OUTDOOR-SUM.
+           MOVE WS-REGION-NAME(WS-SUB) TO WS-TARGET-REGION REGION-IDX.
+
+           READ TENNISCOURTS
+             KEY IS REGION-IDX
+             INVALID KEY CONTINUE
+           END-READ.
+
+           IF RECORDFOUND
+               PERFORM 0210-ACCUM-ONE THRU 0210-END
+               PERFORM 0220-ACCUM-NEXT THRU 0220-END
+                   UNTIL ENDOFFILE OR REGION-IDX NOT = WS-TARGET-REGION
+           END-IF.
+
+           MOVE WS-TARGET-REGION TO RPT-REGION.
+           MOVE WS-PARK-COUNT    TO RPT-PARKS.
+           MOVE WS-TOTAL-SUM     TO RPT-TOTAL.
+           MOVE WS-INDOOR-SUM    TO RPT-INDOOR.
+           MOVE WS-OUTDOOR-SUM   TO RPT-OUTDOOR.
+           DISPLAY RPT-DETAIL-LINE.
+
+           ADD WS-PARK-COUNT  TO WS-GRAND-PARKS.
+           ADD WS-TOTAL-SUM   TO WS-GRAND-TOTAL.
+           ADD WS-INDOOR-SUM  TO WS-GRAND-INDOOR.
+           ADD WS-OUTDOOR-SUM TO WS-GRAND-OUTDOOR.
+
+	   0200-END.
+
+	   0210-ACCUM-ONE.
+
+           ADD 1 TO WS-PARK-COUNT.
+           MOVE TOTAL-COURTS-IDX-N   TO WS-CONV-NUM.
+           ADD WS-CONV-NUM TO WS-TOTAL-SUM.
+           MOVE INDOOR-COURTS-IDX-N  TO WS-CONV-NUM.
+           ADD WS-CONV-NUM TO WS-INDOOR-SUM.
+           MOVE OUTDOOR-COURTS-IDX-N TO WS-CONV-NUM.
+           ADD WS-CONV-NUM TO WS-OUTDOOR-SUM.
+
+	   0210-END.
+
+	   0220-ACCUM-NEXT.
+
+           READ TENNISCOURTS NEXT RECORD
+             AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+           IF NOT ENDOFFILE AND REGION-IDX = WS-TARGET-REGION
+               PERFORM 0210-ACCUM-ONE THRU 0210-END
+           END-IF.
+
+	   0220-END.
+
+	   0900-STOP-RUN.
+
+           CLOSE TENNISCOURTS.
+           STOP RUN.
+
+       END PROGRAM REGIONRPT.
