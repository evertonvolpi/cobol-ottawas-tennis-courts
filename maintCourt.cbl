@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTCOURT.
+       AUTHOR. EVERTON VOLPI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "tcidxsel.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD TENNISCOURTS.
+           COPY "tcidxrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER               PIC X(27) VALUE
+	          'WORKING STORAGE STARTS HERE'.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+               88 RECORDFOUND         VALUE "00".
+           05  MENU-CHOICE            PIC A.
+           05  WS-EDIT-TEXT           PIC X(62).
+           05  WS-EDIT-FLAG           PIC A.
+           05  WS-CONDITION-CHOICE    PIC A.
+           05  WS-CHECK-FIELD         PIC X(10).
+           05  WS-CHECK-LEN           PIC 99.
+           05  WS-CHECK-RESULT        PIC X    VALUE 'Y'.
+               88 CHECK-NUMERIC-OK    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+	   0100-BEGIN.
+
+           OPEN I-O TENNISCOURTS.
+           IF FILE-CHECK-KEY NOT= "00"
+               DISPLAY "Non-zero file status: ", FILE-CHECK-KEY
+               GO TO 9000-END-PROGRAM
+           END-IF.
+
+           PERFORM 0200-LOOKUP THRU 0200-END.
+
+           PERFORM 0400-MENU THRU 0400-END.
+
+           GO TO 9000-END-PROGRAM.
+
+	   0200-LOOKUP.
+
+           DISPLAY 'ENTER ROW ID TO MAINTAIN (3 DIGITS): '
+              WITH NO ADVANCING.
+           ACCEPT ROW-ID-IDX.
+           READ TENNISCOURTS
+             KEY IS ROW-ID-IDX
+             INVALID KEY DISPLAY "STATUS: ", FILE-CHECK-KEY
+           END-READ.
+
+           IF RECORDFOUND
+               PERFORM 0300-EDIT-RECORD THRU 0300-END
+               PERFORM 0350-REWRITE-RECORD THRU 0350-END
+           END-IF.
+
+	   0200-END.
+
+	   0300-EDIT-RECORD.
+
+           DISPLAY 'CURRENT PARK NAME: ', PARK-NAME-IDX.
+           DISPLAY 'NEW PARK NAME (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-EDIT-TEXT.
+           ACCEPT WS-EDIT-TEXT.
+           IF WS-EDIT-TEXT NOT = SPACES
+               MOVE WS-EDIT-TEXT TO PARK-NAME-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT PARK ADDRESS: ', PARK-ADDRESS-IDX.
+           DISPLAY 'NEW PARK ADDRESS (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-EDIT-TEXT.
+           ACCEPT WS-EDIT-TEXT.
+           IF WS-EDIT-TEXT NOT = SPACES
+               MOVE WS-EDIT-TEXT TO PARK-ADDRESS-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT TOTAL COURTS: ', TOTAL-COURTS-IDX-N.
+           DISPLAY 'NEW TOTAL COURTS (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-CHECK-FIELD.
+           ACCEPT WS-CHECK-FIELD.
+           PERFORM 0310-VALIDATE-NUMERIC-TXT THRU 0310-END.
+           IF CHECK-NUMERIC-OK AND WS-CHECK-LEN > 0
+               MOVE WS-CHECK-FIELD(1:WS-CHECK-LEN) TO TOTAL-COURTS-IDX-N
+           END-IF.
+
+           DISPLAY 'CURRENT INDOOR COURTS: ', INDOOR-COURTS-IDX-N.
+           DISPLAY 'NEW INDOOR COURTS (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-CHECK-FIELD.
+           ACCEPT WS-CHECK-FIELD.
+           PERFORM 0310-VALIDATE-NUMERIC-TXT THRU 0310-END.
+           IF CHECK-NUMERIC-OK AND WS-CHECK-LEN > 0
+               MOVE WS-CHECK-FIELD(1:WS-CHECK-LEN)
+                  TO INDOOR-COURTS-IDX-N
+           END-IF.
+
+           DISPLAY 'CURRENT OUTDOOR COURTS: ', OUTDOOR-COURTS-IDX-N.
+           DISPLAY 'NEW OUTDOOR COURTS (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-CHECK-FIELD.
+           ACCEPT WS-CHECK-FIELD.
+           PERFORM 0310-VALIDATE-NUMERIC-TXT THRU 0310-END.
+           IF CHECK-NUMERIC-OK AND WS-CHECK-LEN > 0
+               MOVE WS-CHECK-FIELD(1:WS-CHECK-LEN)
+                  TO OUTDOOR-COURTS-IDX-N
+           END-IF.
+
+           DISPLAY 'CURRENT LIGHTS: ', LIGHTS-IDX.
+           DISPLAY 'NEW LIGHTS Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO LIGHTS-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT CLUBHOUSE: ', CLUBHOUSE-IDX.
+           DISPLAY 'NEW CLUBHOUSE Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO CLUBHOUSE-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT BENCHES: ', BENCHES-IDX.
+           DISPLAY 'NEW BENCHES Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO BENCHES-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT FENCE: ', FENCE-IDX.
+           DISPLAY 'NEW FENCE Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO FENCE-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT PRACTICE COURT: ', PRACTICE-IDX.
+           DISPLAY 'NEW PRACTICE COURT Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO PRACTICE-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT BACKWALL: ', BACKWALL-IDX.
+           DISPLAY 'NEW BACKWALL Y/N (BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACE TO WS-EDIT-FLAG.
+           ACCEPT WS-EDIT-FLAG.
+           IF WS-EDIT-FLAG = 'Y' OR WS-EDIT-FLAG = 'N'
+               MOVE WS-EDIT-FLAG TO BACKWALL-IDX
+           END-IF.
+
+           DISPLAY 'CURRENT CONDITION: ', CONDITION-IDX.
+           DISPLAY 'GOOD             ENTER G'.
+           DISPLAY 'FAIR             ENTER F'.
+           DISPLAY 'POOR             ENTER P'.
+           DISPLAY 'CLOSED           ENTER L'.
+           DISPLAY 'NO CHANGE        ENTER BLANK'.
+           MOVE SPACE TO WS-CONDITION-CHOICE.
+           ACCEPT WS-CONDITION-CHOICE.
+           EVALUATE WS-CONDITION-CHOICE
+               WHEN 'G'
+                  MOVE 'GOOD'   TO CONDITION-IDX
+               WHEN 'F'
+                  MOVE 'FAIR'   TO CONDITION-IDX
+               WHEN 'P'
+                  MOVE 'POOR'   TO CONDITION-IDX
+               WHEN 'L'
+                  MOVE 'CLOSED' TO CONDITION-IDX
+           END-EVALUATE.
+
+           DISPLAY 'CURRENT LAST INSPECTED DATE: ', INSPECTED-IDX.
+           DISPLAY 'NEW LAST INSPECTED DATE YYYYMMDD ',
+              '(T = TODAY, BLANK = NO CHANGE): '
+              WITH NO ADVANCING.
+           MOVE SPACES TO WS-CHECK-FIELD.
+           ACCEPT WS-CHECK-FIELD.
+           IF WS-CHECK-FIELD(1:1) = 'T' OR WS-CHECK-FIELD(1:1) = 't'
+               ACCEPT INSPECTED-IDX FROM DATE YYYYMMDD
+           ELSE
+               IF WS-CHECK-FIELD(1:8) NOT = SPACES
+                   AND WS-CHECK-FIELD(1:8) NUMERIC
+                   MOVE WS-CHECK-FIELD(1:8) TO INSPECTED-IDX
+               END-IF
+           END-IF.
+
+	   0300-END.
+
+	   0310-VALIDATE-NUMERIC-TXT.
+
+           MOVE 'Y' TO WS-CHECK-RESULT.
+           PERFORM VARYING WS-CHECK-LEN FROM 10 BY -1
+               UNTIL WS-CHECK-LEN = 0
+                  OR WS-CHECK-FIELD(WS-CHECK-LEN:1) NOT = SPACE
+           END-PERFORM.
+
+           IF WS-CHECK-LEN > 2
+               MOVE 'N' TO WS-CHECK-RESULT
+           ELSE
+               IF WS-CHECK-LEN > 0
+                   IF WS-CHECK-FIELD(1:WS-CHECK-LEN) NOT NUMERIC
+                       MOVE 'N' TO WS-CHECK-RESULT
+                   END-IF
+               END-IF
+           END-IF.
+
+	   0310-END.
+
+	   0350-REWRITE-RECORD.
+
+           REWRITE TENNISCOURTSIDX
+             INVALID KEY
+                DISPLAY 'MAINTCOURT: UNABLE TO REWRITE ROW ',
+                   ROW-ID-IDX
+             NOT INVALID KEY
+                DISPLAY 'MAINTCOURT: ROW ', ROW-ID-IDX, ' UPDATED'
+           END-REWRITE.
+
+	   0350-END.
+
+       0400-MENU.
+           DISPLAY 'MAINTAIN ANOTHER RECORD?  ENTER Y'.
+           DISPLAY 'QUIT                      ENTER Q'.
+           ACCEPT MENU-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN 'Y'
+                   PERFORM 0200-LOOKUP THRU 0200-END
+                   PERFORM 0400-MENU
+               WHEN 'Q'
+                   PERFORM 9000-END-PROGRAM
+               WHEN OTHER
+                   DISPLAY 'PLEASE ENTER Y OR Q'
+                   PERFORM 0400-MENU
+           END-EVALUATE.
+       0400-END.
+
+	   9000-END-PROGRAM.
+           CLOSE TENNISCOURTS.
+           STOP RUN.
+
+       END PROGRAM MAINTCOURT.
